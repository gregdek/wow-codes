@@ -0,0 +1,11 @@
+000010******************************************************
+000020*  SCOREREC.CPY                                       *
+000030*  RECORD LAYOUT FOR THE SCORE-HISTORY FILE.  ONE      *
+000040*  RECORD IS APPENDED FOR EVERY COMPLETED GAME SO      *
+000050*  GUESS-RPT CAN PRINT A DAILY LEADERBOARD.             *
+000060******************************************************
+000070 01  SCORE-RECORD.
+000080     05  SCORE-PLAYER-ID          PIC X(10).
+000090     05  SCORE-DATE               PIC X(08).
+000100     05  SCORE-ANSWER             PIC 9(03).
+000110     05  SCORE-GUESSES            PIC 9(03).
