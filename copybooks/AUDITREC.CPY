@@ -0,0 +1,14 @@
+000010******************************************************
+000020*  AUDITREC.CPY                                       *
+000030*  RECORD LAYOUT FOR THE GUESS AUDIT-TRAIL FILE.  ONE   *
+000040*  RECORD IS APPENDED FOR EVERY INDIVIDUAL GUESS (NOT   *
+000050*  JUST THE GAME TOTAL) SO THE RESULTS CAN BE MINED     *
+000060*  LATER FOR GUESSING PATTERNS.  AUDIT-RESULT IS 'H'    *
+000070*  FOR TOO HIGH, 'L' FOR TOO LOW, OR 'C' FOR CORRECT.   *
+000080******************************************************
+000090 01  AUDIT-RECORD.
+000100     05  AUDIT-PLAYER-ID          PIC X(10).
+000110     05  AUDIT-DATE               PIC X(08).
+000120     05  AUDIT-TIME               PIC X(08).
+000130     05  AUDIT-GUESS              PIC 9(03).
+000140     05  AUDIT-RESULT             PIC X(01).
