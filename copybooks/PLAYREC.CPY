@@ -0,0 +1,12 @@
+000010******************************************************
+000020*  PLAYREC.CPY                                        *
+000030*  RECORD LAYOUT FOR THE PLAYER-MASTER FILE.  ONE      *
+000040*  RECORD PER PLAYER, KEYED BY PM-PLAYER-ID, UPDATED   *
+000050*  EVERY TIME A PLAYER WINS A GAME.                    *
+000060******************************************************
+000070 01  PLAYER-RECORD.
+000080     05  PM-PLAYER-ID             PIC X(10).
+000090     05  PM-GAMES-PLAYED          PIC 9(05).
+000100     05  PM-GAMES-WON             PIC 9(05).
+000110     05  PM-TOTAL-GUESSES         PIC 9(07).
+000120     05  PM-AVG-GUESSES           PIC 9(03)V99.
