@@ -0,0 +1,16 @@
+000010******************************************************
+000020*  RESTREC.CPY                                        *
+000030*  RECORD LAYOUT FOR THE ONE-RECORD CHECKPOINT FILE    *
+000040*  USED TO RESUME A GAME IN PROGRESS.  REWRITTEN IN    *
+000050*  FULL AFTER EVERY GUESS; CLEARED (PLAYER ID SET TO   *
+000060*  SPACES) ONCE THE GAME IS FINISHED.                  *
+000070******************************************************
+000080 01  RESTART-RECORD.
+000090     05  RESTART-PLAYER-ID        PIC X(10).
+000100     05  RESTART-GAME-DATE        PIC X(08).
+000110     05  RESTART-ANSWER           PIC 9(03).
+000120     05  RESTART-TOTAL-GUESSES    PIC 99.
+000130     05  RESTART-LAST-GUESS       PIC 9(03).
+000140     05  RESTART-DIFFICULTY-CODE  PIC X(01).
+000150     05  RESTART-LOW-BOUND        PIC 9(03).
+000160     05  RESTART-HIGH-BOUND       PIC 9(03).
