@@ -0,0 +1,8 @@
+000010******************************************************
+000020*  TRANREC.CPY                                        *
+000030*  RECORD LAYOUT FOR THE GUESS TRANSACTION FILE USED   *
+000040*  BY GUESS-BATCH.  ONE RECORD PER GUESS, IN THE ORDER  *
+000050*  THE GUESSES ARE TO BE PLAYED.                       *
+000060******************************************************
+000070 01  TRANSACTION-RECORD.
+000080     05  TRAN-GUESS              PIC 9(03).
