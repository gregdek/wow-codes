@@ -0,0 +1,12 @@
+000010******************************************************
+000020*  SEEDREC.CPY                                        *
+000030*  RECORD LAYOUT FOR THE DAILY ANSWER SEED FILE.       *
+000040*  ONE RECORD IS DROPPED BY OPERATIONS EACH MORNING    *
+000050*  WITH THAT DAY'S DATE, THE ANSWER FOR THE DAY, AND    *
+000060*  THE DIFFICULTY FOR THE DAY ('N' NORMAL, 1-99, OR     *
+000070*  'E' EXPERT, 1-999).                                  *
+000080******************************************************
+000090 01  SEED-RECORD.
+000100     05  SEED-DATE               PIC X(08).
+000110     05  SEED-ANSWER             PIC 9(03).
+000120     05  SEED-DIFFICULTY-CODE    PIC X(01).
