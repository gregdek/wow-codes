@@ -0,0 +1,449 @@
+000010*             GUESS MY NUMBER IN...
+000020*                    COBOL!  BATCH EDITION.
+000030*
+000040*    To compile and run on your friendly Linux system:
+000050*           1. Install GNU Cobol
+000060*              (Debian: apt-get install open-cobol)
+000070*           2. cobc -x guess-batch.cobol
+000080*
+000090*    Notes:
+000100*           * This is the batch-replay twin of
+000110*             GUESS-MY-NUMBER.  Instead of ACCEPTing
+000120*             each guess from the keyboard, it READs
+000130*             them one at a time from the transaction
+000140*             file (GUESSTRN) so a fixed set of guesses
+000150*             can be replayed for regression testing
+000160*             without an operator at the terminal.
+000170*             Everything else -- the daily seed, the
+000180*             score-history log, and the player-master
+000190*             update -- works exactly as it does in
+000200*             GUESS-MY-NUMBER.
+000210*
+000220******************************************************
+000230*  MODIFICATION HISTORY                               *
+000240******************************************************
+000250*  DATE       INIT  DESCRIPTION                        *
+000260*  ---------- ----  ------------------------------     *
+000270*  2026-08-09 DLM   NEW PROGRAM.                       *
+000271*  2026-08-09 DLM   EVERY INDIVIDUAL GUESS IS NOW       *
+000272*                   LOGGED TO THE AUDIT-TRAIL FILE      *
+000273*                   (AUDITLOG) FOR PATTERN ANALYSIS,    *
+000274*                   MATCHING GUESS-MY-NUMBER.           *
+000280******************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. GUESS-BATCH.
+000320 AUTHOR. D L MCKENZIE.
+000330 INSTALLATION. OPERATIONS SUPPORT.
+000340 DATE-WRITTEN. 2026-08-09.
+000350 DATE-COMPILED. 2026-08-09.
+000360*
+000370******************************************************
+000380*  BATCH-REPLAY VERSION OF THE GUESS-THE-NUMBER GAME.  *
+000390*  GUESSES COME FROM THE TRANSACTION FILE (GUESSTRN)   *
+000400*  INSTEAD OF FROM THE KEYBOARD, ONE GUESS PER RECORD,  *
+000410*  SO A SCRIPTED RUN CAN BE REPLAYED UNATTENDED.        *
+000420******************************************************
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SOURCE-COMPUTER. LINUX.
+000460 OBJECT-COMPUTER. LINUX.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT SEED-FILE ASSIGN TO "SEEDFILE"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS SEED-FILE-STATUS.
+000520     SELECT SCORE-HIST-FILE ASSIGN TO "SCOREHST"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS SCORE-HIST-STATUS.
+000550     SELECT PLAYER-MASTER-FILE ASSIGN TO "PLAYMSTR"
+000560         ORGANIZATION IS INDEXED
+000570         ACCESS MODE IS RANDOM
+000580         RECORD KEY IS PM-PLAYER-ID
+000590         FILE STATUS IS PLAYER-MASTER-STATUS.
+000600     SELECT TRANSACTION-FILE ASSIGN TO "GUESSTRN"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS TRANSACTION-STATUS.
+000625     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000626         ORGANIZATION IS LINE SEQUENTIAL
+000627         FILE STATUS IS AUDIT-FILE-STATUS.
+000630*
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  SEED-FILE
+000670     LABEL RECORDS ARE STANDARD.
+000680     COPY "SEEDREC.CPY".
+000690*
+000700 FD  SCORE-HIST-FILE
+000710     LABEL RECORDS ARE STANDARD.
+000720     COPY "SCOREREC.CPY".
+000730*
+000740 FD  PLAYER-MASTER-FILE
+000750     LABEL RECORDS ARE STANDARD.
+000760     COPY "PLAYREC.CPY".
+000770*
+000780 FD  TRANSACTION-FILE
+000790     LABEL RECORDS ARE STANDARD.
+000800     COPY "TRANREC.CPY".
+000805*
+000806 FD  AUDIT-FILE
+000807     LABEL RECORDS ARE STANDARD.
+000808     COPY "AUDITREC.CPY".
+000810*
+000820 WORKING-STORAGE SECTION.
+000830*
+000840 01  GUESS                       PIC 9(03).
+000850 01  ANSWER                      PIC 9(03).
+000851 01  TRAN-GUESS-INPUT            PIC X(03)  VALUE SPACES.
+000852 01  TRAN-GUESS-CHARS REDEFINES TRAN-GUESS-INPUT.
+000853     05  TRAN-GUESS-CHAR         PIC X(01)  OCCURS 3 TIMES.
+000870*
+000871 77  TOTAL-GUESSES               PIC 99.
+000872 77  MAX-GUESSES                 PIC 99  VALUE 10.
+000873 77  TRAN-GUESS-LEN              PIC 9   VALUE 0.
+000874 77  TRAN-SCAN-POS               PIC 9   VALUE 0.
+000880*
+000890 01  GAME-RESULT-SWITCH          PIC X(01).
+000900     88  GAME-WON                VALUE 'Y'.
+000910     88  GAME-LOST                VALUE 'N'.
+000920 01  GAME-DATE                   PIC X(08).
+000930 01  PLAYER-ID                   PIC X(10)  VALUE SPACES.
+000940*
+000950 01  DIFFICULTY-CODE             PIC X(01)  VALUE 'N'.
+000960 01  LOW-BOUND                   PIC 9(03)  VALUE 1.
+000970 01  HIGH-BOUND                  PIC 9(03)  VALUE 99.
+001010*
+001020 01  GUESS-VALID-SWITCH          PIC X(01).
+001030     88  GUESS-IS-VALID          VALUE 'Y'.
+001040     88  GUESS-IS-INVALID        VALUE 'N'.
+001050*
+001060 01  SEED-FILE-STATUS            PIC X(02).
+001070     88  SEED-FILE-OK            VALUE '00'.
+001080*
+001090 01  SCORE-HIST-STATUS           PIC X(02).
+001100     88  SCORE-HIST-OK           VALUE '00'.
+001110     88  SCORE-HIST-NOT-FOUND    VALUE '35'.
+001120*
+001130 01  PLAYER-MASTER-STATUS        PIC X(02).
+001140     88  PLAYER-MASTER-OK        VALUE '00'.
+001150     88  PLAYER-MASTER-NOT-FOUND VALUE '23', '35'.
+001160*
+001170 01  TRANSACTION-STATUS          PIC X(02).
+001180     88  TRANSACTION-OK          VALUE '00'.
+001190     88  TRANSACTION-AT-END      VALUE '10'.
+001195*
+001196 01  AUDIT-FILE-STATUS           PIC X(02).
+001197     88  AUDIT-FILE-OK           VALUE '00'.
+001198     88  AUDIT-FILE-NOT-FOUND    VALUE '35'.
+001199*
+001201 01  AUDIT-RESULT-CODE           PIC X(01).
+001200*
+001210 PROCEDURE DIVISION.
+001220*
+001230******************************************************
+001240*  0000-MAINLINE                                      *
+001250******************************************************
+001260 0000-MAINLINE.
+001270     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001280     PERFORM 1200-GET-PLAYER-ID THRU 1200-EXIT.
+001290     PERFORM 1300-OPEN-TRANSACTION-FILE THRU 1300-EXIT.
+001300     PERFORM 2000-ENTER-GUESS THRU 2000-EXIT.
+001310     CLOSE TRANSACTION-FILE.
+001320     PERFORM 8000-FINISH-GAME THRU 8000-EXIT.
+001330     GO TO 9999-EXIT.
+001340*
+001350******************************************************
+001360*  1000-INITIALIZE                                    *
+001370*  SET UP THE GAME FOR A NEW PLAYER.                   *
+001380******************************************************
+001390 1000-INITIALIZE.
+001400     MOVE 0 TO TOTAL-GUESSES.
+001410     MOVE 43 TO ANSWER.
+001420     SET GAME-LOST TO TRUE.
+001430     ACCEPT GAME-DATE FROM DATE YYYYMMDD.
+001440     PERFORM 1100-READ-SEED-FILE THRU 1100-EXIT.
+001450 1000-EXIT.
+001460     EXIT.
+001470*
+001480******************************************************
+001490*  1100-READ-SEED-FILE                                *
+001500*  PULL TODAY'S ANSWER AND DIFFICULTY FROM THE ONE-     *
+001510*  RECORD SEED FILE OPERATIONS DROPS EACH MORNING.  IF  *
+001520*  THE FILE IS MISSING, EMPTY, STALE (SEED-DATE NOT     *
+001530*  TODAY), OR THE ANSWER FIELD IS ZERO, THE 43 MOVED    *
+001540*  IN 1000-INITIALIZE STANDS SO THE PROGRAM STILL RUNS  *
+001541*  STANDALONE INSTEAD OF REPLAYING AN OLD ANSWER.       *
+001550******************************************************
+001560 1100-READ-SEED-FILE.
+001570     OPEN INPUT SEED-FILE.
+001580     IF SEED-FILE-OK
+001590         READ SEED-FILE
+001600         IF SEED-FILE-OK AND SEED-ANSWER > 0
+001610                 AND SEED-DATE = GAME-DATE
+001620             MOVE SEED-ANSWER TO ANSWER
+001630             MOVE SEED-DIFFICULTY-CODE TO DIFFICULTY-CODE
+001640             IF DIFFICULTY-CODE = 'E'
+001650                 MOVE 999 TO HIGH-BOUND
+001660             END-IF
+001670         END-IF
+001680         CLOSE SEED-FILE
+001690     END-IF.
+001790 1100-EXIT.
+001800     EXIT.
+001810*
+001820******************************************************
+001830*  1200-GET-PLAYER-ID                                 *
+001840*  ASK THE PLAYER WHO THEY ARE BEFORE THE FIRST GUESS  *
+001850*  SO THE SCORE-HISTORY AND PLAYER-MASTER RECORDS CAN  *
+001860*  BE CREDITED TO THE RIGHT PERSON.                    *
+001870******************************************************
+001880 1200-GET-PLAYER-ID.
+001890     DISPLAY "Enter your player ID (up to 10 characters):".
+001900     ACCEPT PLAYER-ID.
+001910 1200-EXIT.
+001920     EXIT.
+001930*
+001940******************************************************
+001950*  1300-OPEN-TRANSACTION-FILE                         *
+001960*  OPEN THE GUESS TRANSACTION FILE THAT REPLAYS THIS   *
+001970*  GAME'S GUESSES IN PLACE OF THE KEYBOARD.             *
+001980******************************************************
+001990 1300-OPEN-TRANSACTION-FILE.
+002000     OPEN INPUT TRANSACTION-FILE.
+002010 1300-EXIT.
+002020     EXIT.
+002030*
+002040******************************************************
+002050*  2000-ENTER-GUESS                                   *
+002060*  READ ONE GUESS FROM THE TRANSACTION FILE AND        *
+002070*  VALIDATE IT.  AN INVALID GUESS (NON-NUMERIC, OR      *
+002080*  OUT OF RANGE) DOES NOT COUNT AGAINST TOTAL-GUESSES   *
+002090*  -- THE NEXT RECORD IS READ INSTEAD.  A VALID GUESS   *
+002100*  IS COMPARED AGAINST THE ANSWER AND THE PARAGRAPH     *
+002110*  LOOPS, VIA GO TO, UNTIL IT IS MATCHED, MAX-GUESSES   *
+002120*  IS REACHED, OR THE TRANSACTION FILE RUNS OUT OF      *
+002130*  RECORDS.                                             *
+002140******************************************************
+002150 2000-ENTER-GUESS.
+002160     READ TRANSACTION-FILE
+002170         AT END
+002180         SET GAME-LOST TO TRUE
+002190         GO TO 2000-EXIT
+002200     END-READ.
+002210     MOVE TRAN-GUESS TO TRAN-GUESS-INPUT.
+002220     PERFORM 2100-VALIDATE-GUESS THRU 2100-EXIT.
+002230     IF GUESS-IS-INVALID
+002240         DISPLAY "Skipping invalid guess on input: "
+002241             TRAN-GUESS-INPUT
+002250         GO TO 2000-ENTER-GUESS
+002260     END-IF.
+002270     ADD 1 TO TOTAL-GUESSES.
+002271     IF GUESS > ANSWER
+002272         MOVE 'H' TO AUDIT-RESULT-CODE
+002273     ELSE
+002274         IF GUESS < ANSWER
+002275             MOVE 'L' TO AUDIT-RESULT-CODE
+002276         ELSE
+002277             MOVE 'C' TO AUDIT-RESULT-CODE
+002278         END-IF
+002279     END-IF.
+002281     PERFORM 2300-LOG-AUDIT-TRAIL THRU 2300-EXIT.
+002280     IF GUESS > ANSWER
+002290         DISPLAY "Guess " GUESS " is too high."
+002300         IF TOTAL-GUESSES >= MAX-GUESSES
+002310             GO TO 2000-EXIT
+002320         END-IF
+002330         GO TO 2000-ENTER-GUESS
+002340     END-IF.
+002350     IF GUESS < ANSWER
+002360         DISPLAY "Guess " GUESS " is too low."
+002370         IF TOTAL-GUESSES >= MAX-GUESSES
+002380             GO TO 2000-EXIT
+002390         END-IF
+002400         GO TO 2000-ENTER-GUESS
+002410     END-IF.
+002420     SET GAME-WON TO TRUE.
+002430 2000-EXIT.
+002440     EXIT.
+002450*
+002460******************************************************
+002470*  2100-VALIDATE-GUESS                                *
+002480*  A VALID GUESS IS NUMERIC AND FALLS BETWEEN          *
+002490*  LOW-BOUND AND HIGH-BOUND INCLUSIVE, AS SET BY       *
+002500*  1100-READ-SEED-FILE FROM THE DAY'S DIFFICULTY CODE. *
+002501*  TRAN-GUESS-INPUT IS TRIMMED TO ITS ACTUAL LENGTH     *
+002502*  FIRST, SINCE A SHORT LINE IN THE TRANSACTION FILE    *
+002503*  (E.G. A ONE-DIGIT GUESS) COMES BACK FROM THE READ    *
+002504*  PADDED WITH TRAILING SPACES, WHICH WOULD OTHERWISE   *
+002505*  FAIL THE NUMERIC TEST EVEN THOUGH THE GUESS ITSELF   *
+002506*  IS PERFECTLY VALID.                                  *
+002510******************************************************
+002520 2100-VALIDATE-GUESS.
+002530     SET GUESS-IS-VALID TO TRUE.
+002531     PERFORM 2110-FIND-TRAN-LENGTH THRU 2110-EXIT.
+002532     IF TRAN-GUESS-LEN = ZERO
+002533         SET GUESS-IS-INVALID TO TRUE
+002534         GO TO 2100-EXIT
+002535     END-IF.
+002540     IF TRAN-GUESS-INPUT (1:TRAN-GUESS-LEN) NOT NUMERIC
+002550         SET GUESS-IS-INVALID TO TRUE
+002560         GO TO 2100-EXIT
+002570     END-IF.
+002571     MOVE TRAN-GUESS-INPUT (1:TRAN-GUESS-LEN) TO GUESS.
+002580     IF GUESS < LOW-BOUND OR GUESS > HIGH-BOUND
+002590         SET GUESS-IS-INVALID TO TRUE
+002600     END-IF.
+002610 2100-EXIT.
+002620     EXIT.
+002621*
+002643******************************************************
+002644*  2110-FIND-TRAN-LENGTH                               *
+002645*  SCANS TRAN-GUESS-INPUT FROM THE RIGHT TO FIND THE    *
+002646*  POSITION OF ITS LAST NON-BLANK CHARACTER, WHICH IS   *
+002647*  THE LENGTH OF THE GUESS ACTUALLY WRITTEN TO THE      *
+002648*  TRANSACTION RECORD.  A WHOLLY BLANK RECORD LEAVES     *
+002649*  TRAN-GUESS-LEN AT ZERO.                               *
+002650******************************************************
+002651 2110-FIND-TRAN-LENGTH.
+002652     MOVE 3 TO TRAN-SCAN-POS.
+002653     PERFORM 2120-SCAN-TRAN-BACKWARD THRU 2120-EXIT
+002654         UNTIL TRAN-SCAN-POS = ZERO
+002655             OR TRAN-GUESS-CHAR (TRAN-SCAN-POS) NOT = SPACE.
+002656     MOVE TRAN-SCAN-POS TO TRAN-GUESS-LEN.
+002657 2110-EXIT.
+002658     EXIT.
+002659*
+002660******************************************************
+002661*  2120-SCAN-TRAN-BACKWARD                              *
+002662*  ONE STEP OF THE RIGHT-TO-LEFT SCAN PERFORMED BY      *
+002663*  2110-FIND-TRAN-LENGTH.                               *
+002664******************************************************
+002665 2120-SCAN-TRAN-BACKWARD.
+002666     SUBTRACT 1 FROM TRAN-SCAN-POS.
+002667 2120-EXIT.
+002668     EXIT.
+002669*
+002670******************************************************
+002671*  2300-LOG-AUDIT-TRAIL                               *
+002672*  APPEND A RECORD OF THIS ONE GUESS -- NOT JUST THE   *
+002673*  GAME TOTAL -- TO THE AUDIT-TRAIL FILE SO GUESSING   *
+002674*  PATTERNS CAN BE ANALYZED LATER.                     *
+002675******************************************************
+002676 2300-LOG-AUDIT-TRAIL.
+002677     MOVE PLAYER-ID       TO AUDIT-PLAYER-ID.
+002678     MOVE GAME-DATE       TO AUDIT-DATE.
+002679     ACCEPT AUDIT-TIME FROM TIME.
+002680     MOVE GUESS           TO AUDIT-GUESS.
+002681     MOVE AUDIT-RESULT-CODE TO AUDIT-RESULT.
+002682     OPEN EXTEND AUDIT-FILE.
+002683     IF AUDIT-FILE-NOT-FOUND
+002684         OPEN OUTPUT AUDIT-FILE
+002685     END-IF.
+002686     IF NOT AUDIT-FILE-OK
+002687         GO TO 2300-EXIT
+002688     END-IF.
+002689     WRITE AUDIT-RECORD.
+002690     CLOSE AUDIT-FILE.
+002691 2300-EXIT.
+002692     EXIT.
+002693*
+002694******************************************************
+002695*  8000-FINISH-GAME                                   *
+002696*  REPORT THE OUTCOME OF THE GAME, WON OR LOST, AND    *
+002697*  LOG IT TO THE SCORE-HISTORY AND PLAYER-MASTER FILES.*
+002698******************************************************
+002699 8000-FINISH-GAME.
+002700     IF GAME-WON
+002710         DISPLAY "You got it! Total guesses:"
+002720         DISPLAY TOTAL-GUESSES
+002730     ELSE
+002740         DISPLAY "Out of guesses, the answer was " ANSWER
+002750     END-IF.
+002760     PERFORM 8100-WRITE-SCORE-HISTORY THRU 8100-EXIT.
+002770     PERFORM 8200-UPDATE-PLAYER-MASTER THRU 8200-EXIT.
+002780 8000-EXIT.
+002790     EXIT.
+002800*
+002810******************************************************
+002820*  8100-WRITE-SCORE-HISTORY                           *
+002830*  APPEND A RECORD OF THIS GAME TO THE SCORE-HISTORY   *
+002840*  FILE SO GUESS-RPT CAN PRINT A DAILY LEADERBOARD.    *
+002850******************************************************
+002860 8100-WRITE-SCORE-HISTORY.
+002870     OPEN EXTEND SCORE-HIST-FILE.
+002880     IF SCORE-HIST-NOT-FOUND
+002890         OPEN OUTPUT SCORE-HIST-FILE
+002900     END-IF.
+002910     IF NOT SCORE-HIST-OK
+002920         GO TO 8100-EXIT
+002930     END-IF.
+002940     MOVE PLAYER-ID  TO SCORE-PLAYER-ID.
+002950     MOVE GAME-DATE  TO SCORE-DATE.
+002960     MOVE ANSWER     TO SCORE-ANSWER.
+002970     MOVE TOTAL-GUESSES TO SCORE-GUESSES.
+002980     WRITE SCORE-RECORD.
+002990     CLOSE SCORE-HIST-FILE.
+003000 8100-EXIT.
+003010     EXIT.
+003020*
+003030******************************************************
+003040*  8200-UPDATE-PLAYER-MASTER                          *
+003050*  UPDATE THIS PLAYER'S RECORD IN THE PLAYER-MASTER    *
+003060*  FILE WITH THE RESULT OF THIS GAME, CREATING THE     *
+003070*  RECORD IF THIS IS THE PLAYER'S FIRST GAME.  A LOSS  *
+003080*  COUNTS TOWARD GAMES-PLAYED BUT NOT GAMES-WON.       *
+003090******************************************************
+003100 8200-UPDATE-PLAYER-MASTER.
+003110     PERFORM 8210-OPEN-PLAYER-MASTER THRU 8210-EXIT.
+003120     IF NOT PLAYER-MASTER-OK
+003130         GO TO 8200-EXIT
+003140     END-IF.
+003150     MOVE PLAYER-ID TO PM-PLAYER-ID.
+003160     READ PLAYER-MASTER-FILE
+003170         INVALID KEY
+003180         SET PLAYER-MASTER-NOT-FOUND TO TRUE
+003190     END-READ.
+003200     IF PLAYER-MASTER-NOT-FOUND
+003210         MOVE PLAYER-ID TO PM-PLAYER-ID
+003220         MOVE 1 TO PM-GAMES-PLAYED
+003230         MOVE 0 TO PM-GAMES-WON
+003240         IF GAME-WON
+003250             MOVE 1 TO PM-GAMES-WON
+003260         END-IF
+003270         MOVE TOTAL-GUESSES TO PM-TOTAL-GUESSES
+003280         COMPUTE PM-AVG-GUESSES =
+003290             PM-TOTAL-GUESSES / PM-GAMES-PLAYED
+003300         WRITE PLAYER-RECORD
+003310     ELSE
+003320         ADD 1 TO PM-GAMES-PLAYED
+003330         IF GAME-WON
+003340             ADD 1 TO PM-GAMES-WON
+003350         END-IF
+003360         ADD TOTAL-GUESSES TO PM-TOTAL-GUESSES
+003370         COMPUTE PM-AVG-GUESSES =
+003380             PM-TOTAL-GUESSES / PM-GAMES-PLAYED
+003390         REWRITE PLAYER-RECORD
+003400     END-IF.
+003410     CLOSE PLAYER-MASTER-FILE.
+003420 8200-EXIT.
+003430     EXIT.
+003440*
+003450******************************************************
+003460*  8210-OPEN-PLAYER-MASTER                            *
+003470*  OPEN THE PLAYER-MASTER FILE FOR UPDATE, CREATING    *
+003480*  IT IF THIS IS THE VERY FIRST GAME EVER PLAYED.      *
+003490******************************************************
+003500 8210-OPEN-PLAYER-MASTER.
+003510     OPEN I-O PLAYER-MASTER-FILE.
+003520     IF PLAYER-MASTER-NOT-FOUND
+003530         OPEN OUTPUT PLAYER-MASTER-FILE
+003540         CLOSE PLAYER-MASTER-FILE
+003550         OPEN I-O PLAYER-MASTER-FILE
+003560     END-IF.
+003570 8210-EXIT.
+003580     EXIT.
+003590*
+003600******************************************************
+003610*  9999-EXIT                                          *
+003620******************************************************
+003630 9999-EXIT.
+003640     STOP RUN.
