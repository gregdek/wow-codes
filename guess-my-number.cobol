@@ -1,50 +1,565 @@
-000001*             GUESS MY NUMBER IN...
-000002*                    COBOL!
-000003* 
-000004*    To compile and run on your friendly Linux system:
-000005*           1. Install GNU Cobol
-000006*              (Debian: apt-get install open-cobol) 
-000007*           2. cobc -x guess-my-number.cobol
-000008*  
-000009*    Notes:
-000010*           * Randomization is not a core function
-000011*             in old school COBOL!  Thus, the answer
-000012*             is hard-coded. Awesome! Not the most
-000013*             exciting game is it, eh?
-000014*           * No input checking. At all. Why bother?
-000015*             Non-numerics read as "zero". Enter a 
-000016*             7-digit number? It ignores the last
-000017*             five digits!
-
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. GUESS-MY-NUMBER.
-
-000300 DATA DIVISION.
-000400 WORKING-STORAGE SECTION.
-000500 01 GUESS PIC 99.
-000600 01 ANSWER PIC 99.
-000700 01 TOTAL-GUESSES PIC 99.
-
-000800 PROCEDURE DIVISION.
-000900 COMPUTE TOTAL-GUESSES = 0.
-001000 COMPUTE ANSWER = 43.
-
-001300 ENTER-GUESS.
-001400 DISPLAY 'Enter a number from  1 to 99.'.
-001500 ACCEPT GUESS.
-001600 ADD 1 TO TOTAL-GUESSES.
-
-001700 IF GUESS > ANSWER
-001800   DISPLAY "Your guess is too high! Guess again."
-002000   GO TO ENTER-GUESS
-002100   END-IF.
-  
-002200 IF GUESS < ANSWER
-002300   DISPLAY "Your guess is too low! Guess again."
-002500   GO TO ENTER-GUESS
-002600   END-IF.
-
-002700 DISPLAY "You got it! Total guesses:".
-002800 DISPLAY TOTAL-GUESSES.
-
-002900 STOP RUN.
+000010*             GUESS MY NUMBER IN...
+000020*                    COBOL!
+000030*
+000040*    To compile and run on your friendly Linux system:
+000050*           1. Install GNU Cobol
+000060*              (Debian: apt-get install open-cobol)
+000070*           2. cobc -x guess-my-number.cobol
+000080*
+000090*    Notes:
+000100*           * Randomization is not a core function
+000110*             in old school COBOL!  Thus, the answer
+000120*             comes from the daily seed file dropped
+000130*             by Operations.  See 1100-READ-SEED-FILE.
+000140*
+000150******************************************************
+000160*  MODIFICATION HISTORY                               *
+000170******************************************************
+000180*  DATE       INIT  DESCRIPTION                        *
+000190*  ---------- ----  ------------------------------     *
+000200*  2026-08-09 DLM   REJECT NON-NUMERIC / OUT-OF-RANGE  *
+000210*                   GUESSES IN 2000-ENTER-GUESS        *
+000220*                   INSTEAD OF CHARGING A GUESS FOR    *
+000230*                   A TYPO.                            *
+000240*  2026-08-09 DLM   ANSWER NOW COMES FROM THE DAILY    *
+000250*                   SEED FILE (SEEDFILE) INSTEAD OF    *
+000260*                   BEING HARD-CODED.  FALLS BACK TO   *
+000270*                   43 IF THE SEED FILE IS MISSING OR  *
+000280*                   EMPTY.                             *
+000281*  2026-08-09 DLM   EVERY FINISHED GAME IS NOW LOGGED  *
+000282*                   TO THE SCORE-HISTORY FILE          *
+000283*                   (SCOREHST) FOR THE DAILY           *
+000284*                   LEADERBOARD.                       *
+000285*  2026-08-09 DLM   PLAYER NOW IDENTIFIES HIMSELF UP   *
+000286*                   FRONT.  A WIN UPDATES (OR CREATES)  *
+000287*                   THAT PLAYER'S RECORD IN THE         *
+000288*                   PLAYER-MASTER FILE (PLAYMSTR).      *
+000289*  2026-08-09 DLM   OUT-OF-GUESSES LOSS CONDITION       *
+000291*                   ADDED (MAX-GUESSES).                *
+000292*  2026-08-09 DLM   DIFFICULTY CODE ON THE SEED FILE    *
+000293*                   NOW SELECTS A 1-99 OR 1-999 RANGE;  *
+000294*                   THE GUESS PROMPT IS BUILT FROM THE  *
+000295*                   CONFIGURED BOUNDS INSTEAD OF BEING  *
+000296*                   A FIXED STRING.                     *
+000297*  2026-08-09 DLM   GAME STATE IS NOW CHECKPOINTED TO   *
+000298*                   THE RESTART FILE (RESTART) AFTER    *
+000299*                   EVERY GUESS.  A PLAYER WITH AN      *
+000301*                   UNFINISHED GAME IS OFFERED THE      *
+000302*                   CHANCE TO RESUME IT AT STARTUP.     *
+000303*  2026-08-09 DLM   EVERY INDIVIDUAL GUESS IS NOW       *
+000304*                   LOGGED TO THE AUDIT-TRAIL FILE      *
+000305*                   (AUDITLOG) FOR PATTERN ANALYSIS.    *
+000290******************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. GUESS-MY-NUMBER.
+000320 AUTHOR. D L MCKENZIE.
+000330 INSTALLATION. OPERATIONS SUPPORT.
+000340 DATE-WRITTEN. 2026-08-09.
+000350 DATE-COMPILED. 2026-08-09.
+000360*
+000370******************************************************
+000380*  THE CLASSIC GUESS-THE-NUMBER GAME.  THE PLAYER IS   *
+000390*  PROMPTED FOR A GUESS AND TOLD WHETHER IT IS TOO     *
+000400*  HIGH OR TOO LOW UNTIL THE ANSWER IS FOUND.          *
+000410******************************************************
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER. LINUX.
+000450 OBJECT-COMPUTER. LINUX.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT SEED-FILE ASSIGN TO "SEEDFILE"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS SEED-FILE-STATUS.
+000501     SELECT SCORE-HIST-FILE ASSIGN TO "SCOREHST"
+000502         ORGANIZATION IS LINE SEQUENTIAL
+000503         FILE STATUS IS SCORE-HIST-STATUS.
+000504     SELECT PLAYER-MASTER-FILE ASSIGN TO "PLAYMSTR"
+000505         ORGANIZATION IS INDEXED
+000506         ACCESS MODE IS RANDOM
+000507         RECORD KEY IS PM-PLAYER-ID
+000508         FILE STATUS IS PLAYER-MASTER-STATUS.
+000512     SELECT RESTART-FILE ASSIGN TO "RESTART"
+000513         ORGANIZATION IS LINE SEQUENTIAL
+000514         FILE STATUS IS RESTART-FILE-STATUS.
+000515     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000516         ORGANIZATION IS LINE SEQUENTIAL
+000517         FILE STATUS IS AUDIT-FILE-STATUS.
+000518*
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  SEED-FILE
+000550     LABEL RECORDS ARE STANDARD.
+000560     COPY "SEEDREC.CPY".
+000561*
+000562 FD  SCORE-HIST-FILE
+000563     LABEL RECORDS ARE STANDARD.
+000564     COPY "SCOREREC.CPY".
+000565*
+000566 FD  PLAYER-MASTER-FILE
+000567     LABEL RECORDS ARE STANDARD.
+000568     COPY "PLAYREC.CPY".
+000569*
+000570 FD  RESTART-FILE
+000571     LABEL RECORDS ARE STANDARD.
+000572     COPY "RESTREC.CPY".
+000573*
+000574 FD  AUDIT-FILE
+000575     LABEL RECORDS ARE STANDARD.
+000576     COPY "AUDITREC.CPY".
+000577*
+000580 WORKING-STORAGE SECTION.
+000590*
+000591 77  TOTAL-GUESSES               PIC 99.
+000592 77  MAX-GUESSES                 PIC 99  VALUE 10.
+000593 77  INVALID-GUESS-COUNT         PIC 99  VALUE 0.
+000594 77  MAX-INVALID-GUESSES         PIC 99  VALUE 10.
+000595 77  GUESS-INPUT-LEN             PIC 9   VALUE 0.
+000596 77  GUESS-SCAN-POS              PIC 9   VALUE 0.
+000597*
+000600 01  GUESS                       PIC 9(03).
+000601 01  GUESS-INPUT                 PIC X(05)  VALUE SPACES.
+000602 01  GUESS-INPUT-CHARS REDEFINES GUESS-INPUT.
+000603     05  GUESS-INPUT-CHAR        PIC X(01)  OCCURS 5 TIMES.
+000610 01  ANSWER                      PIC 9(03).
+000624*
+000625 01  GAME-RESULT-SWITCH          PIC X(01).
+000626     88  GAME-WON                VALUE 'Y'.
+000627     88  GAME-LOST                VALUE 'N'.
+000621 01  GAME-DATE                   PIC X(08).
+000622 01  PLAYER-ID                   PIC X(10)  VALUE SPACES.
+000628*
+000628 01  DIFFICULTY-CODE             PIC X(01)  VALUE 'N'.
+000629 01  LOW-BOUND                   PIC 9(03)  VALUE 1.
+000629 01  HIGH-BOUND                  PIC 9(03)  VALUE 99.
+000629 01  LOW-BOUND-EDIT              PIC ZZ9.
+000629 01  HIGH-BOUND-EDIT             PIC ZZ9.
+000629 01  GUESS-PROMPT                PIC X(40)  VALUE SPACES.
+000630*
+000640 01  GUESS-VALID-SWITCH          PIC X(01).
+000650     88  GUESS-IS-VALID          VALUE 'Y'.
+000660     88  GUESS-IS-INVALID        VALUE 'N'.
+000670*
+000680 01  SEED-FILE-STATUS            PIC X(02).
+000690     88  SEED-FILE-OK            VALUE '00'.
+000691*
+000692 01  SCORE-HIST-STATUS           PIC X(02).
+000693     88  SCORE-HIST-OK           VALUE '00'.
+000694     88  SCORE-HIST-NOT-FOUND    VALUE '35'.
+000695*
+000696 01  PLAYER-MASTER-STATUS        PIC X(02).
+000697     88  PLAYER-MASTER-OK        VALUE '00'.
+000698     88  PLAYER-MASTER-NOT-FOUND VALUE '23', '35'.
+000699*
+000699 01  RESTART-FILE-STATUS         PIC X(02).
+000699     88  RESTART-FILE-OK         VALUE '00'.
+000699*
+000699 01  RESUME-ANSWER               PIC X(01)  VALUE 'N'.
+000699     88  RESUME-IS-YES           VALUE 'Y', 'y'.
+000701*
+000701 01  AUDIT-FILE-STATUS           PIC X(02).
+000701     88  AUDIT-FILE-OK           VALUE '00'.
+000701     88  AUDIT-FILE-NOT-FOUND    VALUE '35'.
+000701*
+000701 01  AUDIT-RESULT-CODE           PIC X(01).
+000700*
+000710 PROCEDURE DIVISION.
+000720*
+000730******************************************************
+000740*  0000-MAINLINE                                      *
+000750******************************************************
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000775     PERFORM 1200-GET-PLAYER-ID THRU 1200-EXIT.
+000776     PERFORM 1400-CHECK-FOR-RESTART THRU 1400-EXIT.
+000780     PERFORM 2000-ENTER-GUESS THRU 2000-EXIT.
+000790     PERFORM 8000-FINISH-GAME THRU 8000-EXIT.
+000800     GO TO 9999-EXIT.
+000810*
+000820******************************************************
+000830*  1000-INITIALIZE                                    *
+000840*  SET UP THE GAME FOR A NEW PLAYER.                   *
+000850******************************************************
+000860 1000-INITIALIZE.
+000870     MOVE 0 TO TOTAL-GUESSES.
+000871     MOVE 0 TO INVALID-GUESS-COUNT.
+000880     MOVE 43 TO ANSWER.
+000882     SET GAME-LOST TO TRUE.
+000885     ACCEPT GAME-DATE FROM DATE YYYYMMDD.
+000890     PERFORM 1100-READ-SEED-FILE THRU 1100-EXIT.
+000900 1000-EXIT.
+000910     EXIT.
+000920*
+000930******************************************************
+000940*  1100-READ-SEED-FILE                                *
+000950*  PULL TODAY'S ANSWER FROM THE ONE-RECORD SEED FILE   *
+000960*  OPERATIONS DROPS EACH MORNING.  IF THE FILE IS      *
+000970*  MISSING, EMPTY, STALE (SEED-DATE NOT TODAY), OR THE *
+000980*  ANSWER FIELD IS ZERO, THE 43 MOVED IN               *
+000981*  1000-INITIALIZE STANDS SO THE PROGRAM STILL RUNS    *
+000990*  STANDALONE INSTEAD OF REPLAYING AN OLD ANSWER.      *
+001000******************************************************
+001010 1100-READ-SEED-FILE.
+001020     OPEN INPUT SEED-FILE.
+001030     IF SEED-FILE-OK
+001040         READ SEED-FILE
+001050         IF SEED-FILE-OK AND SEED-ANSWER > 0
+001060                 AND SEED-DATE = GAME-DATE
+001070             MOVE SEED-ANSWER TO ANSWER
+001080             MOVE SEED-DIFFICULTY-CODE TO DIFFICULTY-CODE
+001081             IF DIFFICULTY-CODE = 'E'
+001082                 MOVE 999 TO HIGH-BOUND
+001083             END-IF
+001090         END-IF
+001091         CLOSE SEED-FILE
+001092     END-IF.
+001101     PERFORM 1105-BUILD-GUESS-PROMPT THRU 1105-EXIT.
+001110 1100-EXIT.
+001120     EXIT.
+001130*
+001131******************************************************
+001132*  1105-BUILD-GUESS-PROMPT                            *
+001133*  BUILD THE GUESS PROMPT FROM LOW-BOUND/HIGH-BOUND SO  *
+001134*  IT ALWAYS MATCHES THE RANGE ACTUALLY IN EFFECT.      *
+001135******************************************************
+001136 1105-BUILD-GUESS-PROMPT.
+001137     MOVE LOW-BOUND  TO LOW-BOUND-EDIT.
+001138     MOVE HIGH-BOUND TO HIGH-BOUND-EDIT.
+001139     STRING "Enter a number from " DELIMITED BY SIZE
+001140             LOW-BOUND-EDIT       DELIMITED BY SIZE
+001141             " to "                DELIMITED BY SIZE
+001142             HIGH-BOUND-EDIT      DELIMITED BY SIZE
+001143             "."                   DELIMITED BY SIZE
+001144         INTO GUESS-PROMPT
+001145     END-STRING.
+001146 1105-EXIT.
+001147     EXIT.
+001148*
+001131******************************************************
+001132*  1200-GET-PLAYER-ID                                 *
+001133*  ASK THE PLAYER WHO THEY ARE BEFORE THE FIRST GUESS  *
+001134*  SO THE SCORE-HISTORY AND PLAYER-MASTER RECORDS CAN  *
+001135*  BE CREDITED TO THE RIGHT PERSON.                    *
+001136******************************************************
+001137 1200-GET-PLAYER-ID.
+001138     DISPLAY "Enter your player ID (up to 10 characters):".
+001139     ACCEPT PLAYER-ID.
+001140 1200-EXIT.
+001141     EXIT.
+001142*
+001143******************************************************
+001144*  1400-CHECK-FOR-RESTART                             *
+001145*  IF THE RESTART FILE SHOWS AN UNFINISHED GAME FOR    *
+001146*  THIS PLAYER FROM TODAY, OFFER TO PICK UP WHERE THEY  *
+001147*  LEFT OFF INSTEAD OF ALWAYS STARTING OVER AT          *
+001148*  TOTAL-GUESSES ZERO.  A CHECKPOINT LEFT OVER FROM A   *
+001149*  PRIOR DAY IS STALE -- IT IS CLEARED INSTEAD, SO IT   *
+001150*  IS NEVER OFFERED AND DOES NOT LINGER FOR NEXT TIME.  *
+001151******************************************************
+001154 1400-CHECK-FOR-RESTART.
+001155     OPEN INPUT RESTART-FILE.
+001155     IF NOT RESTART-FILE-OK
+001155         GO TO 1400-EXIT
+001155     END-IF.
+001156     READ RESTART-FILE.
+001157     IF RESTART-FILE-OK
+001157             AND RESTART-PLAYER-ID = PLAYER-ID
+001157             AND RESTART-PLAYER-ID NOT = SPACES
+001158         IF RESTART-GAME-DATE = GAME-DATE
+001158           DISPLAY "An unfinished game was found. Resume (Y/N)?"
+001158             ACCEPT RESUME-ANSWER
+001158             IF RESUME-IS-YES
+001158                 MOVE RESTART-ANSWER TO ANSWER
+001158                 MOVE RESTART-TOTAL-GUESSES TO TOTAL-GUESSES
+001158                 MOVE RESTART-DIFFICULTY-CODE TO DIFFICULTY-CODE
+001158                 MOVE RESTART-LOW-BOUND TO LOW-BOUND
+001158                 MOVE RESTART-HIGH-BOUND TO HIGH-BOUND
+001158                 PERFORM 1105-BUILD-GUESS-PROMPT THRU 1105-EXIT
+001158             END-IF
+001159         ELSE
+001159             CLOSE RESTART-FILE
+001159             PERFORM 8150-CLEAR-CHECKPOINT THRU 8150-EXIT
+001159             GO TO 1400-EXIT
+001159         END-IF
+001159     END-IF.
+001159     CLOSE RESTART-FILE.
+001159 1400-EXIT.
+001159     EXIT.
+001159*
+001160******************************************************
+001160*  2000-ENTER-GUESS                                   *
+001160*  PROMPT FOR ONE GUESS AND VALIDATE IT.  AN INVALID   *
+001170*  GUESS (NON-NUMERIC, OR OUT OF RANGE) DOES NOT COUNT    *
+001180*  AGAINST TOTAL-GUESSES -- RE-PROMPT INSTEAD, UP TO     *
+001181*  MAX-INVALID-GUESSES, SO A RUN OF BAD INPUT (E.G. AN   *
+001182*  UNATTENDED RUN WITH NO MORE DATA TO ACCEPT) CANNOT    *
+001183*  LOOP FOREVER.  A VALID GUESS IS COMPARED AGAINST THE  *
+001200*  ANSWER AND THE PARAGRAPH LOOPS, VIA GO TO, UNTIL IT   *
+001201*  IS MATCHED OR MAX-GUESSES IS REACHED WITHOUT A MATCH. *
+001210******************************************************
+001220 2000-ENTER-GUESS.
+001230     DISPLAY GUESS-PROMPT.
+001240     ACCEPT GUESS-INPUT.
+001250     PERFORM 2100-VALIDATE-GUESS THRU 2100-EXIT.
+001260     IF GUESS-IS-INVALID
+001270         DISPLAY "That's not a valid guess. Try again."
+001271         ADD 1 TO INVALID-GUESS-COUNT
+001272         IF INVALID-GUESS-COUNT >= MAX-INVALID-GUESSES
+001273             DISPLAY "Too many invalid guesses -- ending game."
+001274             SET GAME-LOST TO TRUE
+001275             GO TO 2000-EXIT
+001276         END-IF
+001280         GO TO 2000-ENTER-GUESS
+001290     END-IF.
+001300     ADD 1 TO TOTAL-GUESSES.
+001305     PERFORM 2200-CHECKPOINT-GAME THRU 2200-EXIT.
+001306     IF GUESS > ANSWER
+001307         MOVE 'H' TO AUDIT-RESULT-CODE
+001308     ELSE
+001309         IF GUESS < ANSWER
+001311             MOVE 'L' TO AUDIT-RESULT-CODE
+001312         ELSE
+001313             MOVE 'C' TO AUDIT-RESULT-CODE
+001314         END-IF
+001315     END-IF.
+001316     PERFORM 2300-LOG-AUDIT-TRAIL THRU 2300-EXIT.
+001310     IF GUESS > ANSWER
+001320         DISPLAY "Your guess is too high! Guess again."
+001321         IF TOTAL-GUESSES >= MAX-GUESSES
+001322             GO TO 2000-EXIT
+001323         END-IF
+001330         GO TO 2000-ENTER-GUESS
+001340     END-IF.
+001350     IF GUESS < ANSWER
+001360         DISPLAY "Your guess is too low! Guess again."
+001361         IF TOTAL-GUESSES >= MAX-GUESSES
+001362             GO TO 2000-EXIT
+001363         END-IF
+001370         GO TO 2000-ENTER-GUESS
+001380     END-IF.
+001385     SET GAME-WON TO TRUE.
+001390 2000-EXIT.
+001400     EXIT.
+001410*
+001420******************************************************
+001430*  2100-VALIDATE-GUESS                                *
+001440*  A VALID GUESS IS NUMERIC AND FALLS BETWEEN            *
+001450*  LOW-BOUND AND HIGH-BOUND INCLUSIVE, AS SET BY        *
+001460*  1100-READ-SEED-FILE FROM THE DAY'S DIFFICULTY CODE.  *
+001470*  GUESS-INPUT IS ACCEPTED INTO AN ALPHANUMERIC FIELD    *
+001475*  BECAUSE ACCEPT INTO A NUMERIC FIELD SILENTLY          *
+001476*  COERCES NON-DIGIT CHARACTERS AND TRUNCATES AN         *
+001478*  OVERLONG ENTRY -- NEITHER OF WHICH IS WHAT THE        *
+001479*  PLAYER TYPED.  2110-FIND-GUESS-LENGTH TRIMS THE       *
+001481*  TRAILING BLANKS, THEN THE TRIMMED PORTION MUST BE     *
+001482*  ALL DIGITS AND NO WIDER THAN GUESS BEFORE IT IS       *
+001483*  MOVED IN AND RANGE-CHECKED.                           *
+001484******************************************************
+001490 2100-VALIDATE-GUESS.
+001500     SET GUESS-IS-VALID TO TRUE.
+001501     PERFORM 2110-FIND-GUESS-LENGTH THRU 2110-EXIT.
+001502     IF GUESS-INPUT-LEN = ZERO
+001503             OR GUESS-INPUT-LEN > 3
+001504         SET GUESS-IS-INVALID TO TRUE
+001505         GO TO 2100-EXIT
+001506     END-IF.
+001507     IF GUESS-INPUT (1:GUESS-INPUT-LEN) NOT NUMERIC
+001508         SET GUESS-IS-INVALID TO TRUE
+001509         GO TO 2100-EXIT
+001510     END-IF.
+001511     MOVE GUESS-INPUT (1:GUESS-INPUT-LEN) TO GUESS.
+001550     IF GUESS < LOW-BOUND OR GUESS > HIGH-BOUND
+001560         SET GUESS-IS-INVALID TO TRUE
+001570     END-IF.
+001580 2100-EXIT.
+001581     EXIT.
+001582*
+001583******************************************************
+001584*  2110-FIND-GUESS-LENGTH                              *
+001585*  SCANS GUESS-INPUT FROM THE RIGHT TO FIND THE         *
+001586*  POSITION OF ITS LAST NON-BLANK CHARACTER, WHICH IS   *
+001587*  THE LENGTH OF WHAT THE PLAYER ACTUALLY TYPED.  A     *
+001588*  WHOLLY BLANK ENTRY LEAVES GUESS-INPUT-LEN AT ZERO.    *
+001589******************************************************
+001591 2110-FIND-GUESS-LENGTH.
+001592     MOVE 5 TO GUESS-SCAN-POS.
+001593     PERFORM 2120-SCAN-BACKWARD THRU 2120-EXIT
+001594         UNTIL GUESS-SCAN-POS = ZERO
+001595             OR GUESS-INPUT-CHAR (GUESS-SCAN-POS) NOT = SPACE.
+001596     MOVE GUESS-SCAN-POS TO GUESS-INPUT-LEN.
+001597 2110-EXIT.
+001598     EXIT.
+001599*
+001601******************************************************
+001602*  2120-SCAN-BACKWARD                                  *
+001603*  ONE STEP OF THE RIGHT-TO-LEFT SCAN PERFORMED BY      *
+001604*  2110-FIND-GUESS-LENGTH.                              *
+001605******************************************************
+001606 2120-SCAN-BACKWARD.
+001607     SUBTRACT 1 FROM GUESS-SCAN-POS.
+001608 2120-EXIT.
+001609     EXIT.
+001610*
+001611******************************************************
+001612*  2200-CHECKPOINT-GAME                                *
+001613*  SAVE THE GAME STATE TO THE RESTART FILE AFTER EVERY  *
+001614*  GUESS SO AN ABEND DOES NOT LOSE THE WHOLE SESSION.   *
+001615*  THE FILE HOLDS ONE RECORD AND IS REWRITTEN IN FULL   *
+001616*  EACH TIME.                                           *
+001617******************************************************
+001618 2200-CHECKPOINT-GAME.
+001619     MOVE PLAYER-ID         TO RESTART-PLAYER-ID.
+001620     MOVE GAME-DATE         TO RESTART-GAME-DATE.
+001621     MOVE ANSWER            TO RESTART-ANSWER.
+001622     MOVE TOTAL-GUESSES     TO RESTART-TOTAL-GUESSES.
+001623     MOVE GUESS             TO RESTART-LAST-GUESS.
+001624     MOVE DIFFICULTY-CODE   TO RESTART-DIFFICULTY-CODE.
+001625     MOVE LOW-BOUND         TO RESTART-LOW-BOUND.
+001626     MOVE HIGH-BOUND        TO RESTART-HIGH-BOUND.
+001627     OPEN OUTPUT RESTART-FILE.
+001628     WRITE RESTART-RECORD.
+001629     CLOSE RESTART-FILE.
+001630 2200-EXIT.
+001631     EXIT.
+001632*
+001633******************************************************
+001634*  2300-LOG-AUDIT-TRAIL                               *
+001635*  APPEND A RECORD OF THIS ONE GUESS -- NOT JUST THE    *
+001636*  GAME TOTAL -- TO THE AUDIT-TRAIL FILE SO GUESSING    *
+001637*  PATTERNS CAN BE ANALYZED LATER.                      *
+001638******************************************************
+001639 2300-LOG-AUDIT-TRAIL.
+001640     MOVE PLAYER-ID       TO AUDIT-PLAYER-ID.
+001641     MOVE GAME-DATE       TO AUDIT-DATE.
+001642     ACCEPT AUDIT-TIME FROM TIME.
+001643     MOVE GUESS           TO AUDIT-GUESS.
+001644     MOVE AUDIT-RESULT-CODE TO AUDIT-RESULT.
+001645     OPEN EXTEND AUDIT-FILE.
+001646     IF AUDIT-FILE-NOT-FOUND
+001647         OPEN OUTPUT AUDIT-FILE
+001648     END-IF.
+001649     IF NOT AUDIT-FILE-OK
+001651         GO TO 2300-EXIT
+001652     END-IF.
+001653     WRITE AUDIT-RECORD.
+001654     CLOSE AUDIT-FILE.
+001655 2300-EXIT.
+001656     EXIT.
+001657*
+001658******************************************************
+001659*  8000-FINISH-GAME                                   *
+001661*  REPORT THE OUTCOME OF THE GAME, WON OR LOST, AND     *
+001662*  LOG IT TO THE SCORE-HISTORY AND PLAYER-MASTER FILES. *
+001663******************************************************
+001664 8000-FINISH-GAME.
+001665     IF GAME-WON
+001666         DISPLAY "You got it! Total guesses:"
+001667         DISPLAY TOTAL-GUESSES
+001668     ELSE
+001669         DISPLAY "Out of guesses, the answer was " ANSWER
+001670     END-IF.
+001680     PERFORM 8100-WRITE-SCORE-HISTORY THRU 8100-EXIT.
+001682     PERFORM 8200-UPDATE-PLAYER-MASTER THRU 8200-EXIT.
+001683     PERFORM 8150-CLEAR-CHECKPOINT THRU 8150-EXIT.
+001685 8000-EXIT.
+001690     EXIT.
+001691*
+001692******************************************************
+001693*  8100-WRITE-SCORE-HISTORY                           *
+001694*  APPEND A RECORD OF THIS GAME TO THE SCORE-HISTORY   *
+001695*  FILE SO GUESS-RPT CAN PRINT A DAILY LEADERBOARD.    *
+001696******************************************************
+001697 8100-WRITE-SCORE-HISTORY.
+001698     OPEN EXTEND SCORE-HIST-FILE.
+001699     IF SCORE-HIST-NOT-FOUND
+001700         OPEN OUTPUT SCORE-HIST-FILE
+001701     END-IF.
+001702     IF NOT SCORE-HIST-OK
+001703         GO TO 8100-EXIT
+001704     END-IF.
+001705     MOVE PLAYER-ID  TO SCORE-PLAYER-ID.
+001706     MOVE GAME-DATE  TO SCORE-DATE.
+001707     MOVE ANSWER     TO SCORE-ANSWER.
+001708     MOVE TOTAL-GUESSES TO SCORE-GUESSES.
+001709     WRITE SCORE-RECORD.
+001710     CLOSE SCORE-HIST-FILE.
+001711 8100-EXIT.
+001712     EXIT.
+001713*
+001721*****************************************************
+001722*  8150-CLEAR-CHECKPOINT                             *
+001723*  THE GAME IS OVER, SO THE CHECKPOINT NO LONGER      *
+001724*  REPRESENTS AN UNFINISHED GAME -- BLANK OUT THE     *
+001725*  PLAYER ID SO 1400-CHECK-FOR-RESTART WILL NOT OFFER *
+001726*  TO RESUME IT NEXT TIME.                            *
+001727*****************************************************
+001728 8150-CLEAR-CHECKPOINT.
+001729     MOVE SPACES TO RESTART-RECORD.
+001731     OPEN OUTPUT RESTART-FILE.
+001732     WRITE RESTART-RECORD.
+001733     CLOSE RESTART-FILE.
+001734 8150-EXIT.
+001735     EXIT.
+001736*
+001714******************************************************
+001715*  8200-UPDATE-PLAYER-MASTER                          *
+001716*  UPDATE THIS PLAYER'S RECORD IN THE PLAYER-MASTER    *
+001717*  FILE WITH THE RESULT OF THIS GAME, CREATING THE     *
+001718*  RECORD IF THIS IS THE PLAYER'S FIRST GAME.  A LOSS  *
+001719*  COUNTS TOWARD GAMES-PLAYED BUT NOT GAMES-WON.       *
+001719*******************************************************
+001720 8200-UPDATE-PLAYER-MASTER.
+001721     PERFORM 8210-OPEN-PLAYER-MASTER THRU 8210-EXIT.
+001722     IF NOT PLAYER-MASTER-OK
+001723         GO TO 8200-EXIT
+001724     END-IF.
+001725     MOVE PLAYER-ID TO PM-PLAYER-ID.
+001726     READ PLAYER-MASTER-FILE
+001727         INVALID KEY
+001728         SET PLAYER-MASTER-NOT-FOUND TO TRUE
+001729     END-READ.
+001730     IF PLAYER-MASTER-NOT-FOUND
+001731         MOVE PLAYER-ID TO PM-PLAYER-ID
+001732         MOVE 1 TO PM-GAMES-PLAYED
+001733         MOVE 0 TO PM-GAMES-WON
+001733         IF GAME-WON
+001733             MOVE 1 TO PM-GAMES-WON
+001733         END-IF
+001734         MOVE TOTAL-GUESSES TO PM-TOTAL-GUESSES
+001735         COMPUTE PM-AVG-GUESSES =
+001735             PM-TOTAL-GUESSES / PM-GAMES-PLAYED
+001736         WRITE PLAYER-RECORD
+001737     ELSE
+001738         ADD 1 TO PM-GAMES-PLAYED
+001738         IF GAME-WON
+001738             ADD 1 TO PM-GAMES-WON
+001738         END-IF
+001740         ADD TOTAL-GUESSES TO PM-TOTAL-GUESSES
+001741         COMPUTE PM-AVG-GUESSES =
+001741             PM-TOTAL-GUESSES / PM-GAMES-PLAYED
+001742         REWRITE PLAYER-RECORD
+001743     END-IF.
+001744     CLOSE PLAYER-MASTER-FILE.
+001745 8200-EXIT.
+001746     EXIT.
+001747*
+001748******************************************************
+001749*  8210-OPEN-PLAYER-MASTER                            *
+001750*  OPEN THE PLAYER-MASTER FILE FOR UPDATE, CREATING    *
+001751*  IT IF THIS IS THE VERY FIRST GAME EVER PLAYED.      *
+001752******************************************************
+001753 8210-OPEN-PLAYER-MASTER.
+001754     OPEN I-O PLAYER-MASTER-FILE.
+001755     IF PLAYER-MASTER-NOT-FOUND
+001756         OPEN OUTPUT PLAYER-MASTER-FILE
+001757         CLOSE PLAYER-MASTER-FILE
+001758         OPEN I-O PLAYER-MASTER-FILE
+001759     END-IF.
+001760 8210-EXIT.
+001761     EXIT.
+001762*
+001770******************************************************
+001780*  9999-EXIT                                          *
+001790******************************************************
+001750 9999-EXIT.
+001760     STOP RUN.
