@@ -0,0 +1,161 @@
+000010******************************************************
+000020*  GUESS-RPT                                          *
+000030*  DAILY LEADERBOARD FOR GUESS-MY-NUMBER.  READS THE   *
+000040*  SCORE-HISTORY FILE, SELECTS TODAY'S GAMES, AND      *
+000050*  PRINTS THEM SORTED BY FEWEST TOTAL GUESSES, WITH    *
+000060*  A COUNT OF GAMES PLAYED TODAY.                      *
+000070*                                                      *
+000080*  To compile and run on your friendly Linux system:   *
+000090*         cobc -x guess-rpt.cobol                      *
+000100******************************************************
+000110*
+000120******************************************************
+000130*  MODIFICATION HISTORY                               *
+000140******************************************************
+000150*  DATE       INIT  DESCRIPTION                        *
+000160*  ---------- ----  ------------------------------     *
+000170*  2026-08-09 DLM   NEW PROGRAM.                       *
+000180******************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GUESS-RPT.
+000210 AUTHOR. D L MCKENZIE.
+000220 INSTALLATION. OPERATIONS SUPPORT.
+000230 DATE-WRITTEN. 2026-08-09.
+000240 DATE-COMPILED. 2026-08-09.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. LINUX.
+000290 OBJECT-COMPUTER. LINUX.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT SCORE-HIST-FILE ASSIGN TO "SCOREHST"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS SCORE-HIST-STATUS.
+000350     SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  SCORE-HIST-FILE
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY "SCOREREC.CPY".
+000420*
+000430 SD  SORT-WORK-FILE.
+000440 01  SORT-RECORD.
+000450     05  SORT-PLAYER-ID           PIC X(10).
+000460     05  SORT-DATE                PIC X(08).
+000470     05  SORT-ANSWER              PIC 9(03).
+000480     05  SORT-GUESSES             PIC 9(03).
+000490*
+000500 WORKING-STORAGE SECTION.
+000510*
+000520 01  TODAYS-DATE                 PIC X(08).
+000525*
+000530 77  GAMES-PLAYED-TODAY          PIC 9(05)   VALUE 0.
+000540*
+000550 01  SCORE-HIST-STATUS           PIC X(02).
+000560     88  SCORE-HIST-OK           VALUE '00'.
+000570     88  SCORE-HIST-AT-END       VALUE '10'.
+000580*
+000590 01  INPUT-EOF-SWITCH            PIC X(01)   VALUE 'N'.
+000600     88  INPUT-AT-END            VALUE 'Y'.
+000610*
+000620 01  SORT-EOF-SWITCH             PIC X(01)   VALUE 'N'.
+000630     88  SORT-AT-END             VALUE 'Y'.
+000640*
+000650 PROCEDURE DIVISION.
+000660*
+000670******************************************************
+000680*  0000-MAINLINE                                      *
+000690******************************************************
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000720     SORT SORT-WORK-FILE
+000730         ON ASCENDING KEY SORT-GUESSES
+000740         INPUT PROCEDURE IS 2000-SELECT-TODAYS-GAMES
+000750         OUTPUT PROCEDURE IS 3000-PRINT-LEADERBOARD.
+000760     PERFORM 8000-FINISH THRU 8000-EXIT.
+000770     GO TO 9999-EXIT.
+000780*
+000790******************************************************
+000800*  1000-INITIALIZE                                    *
+000810******************************************************
+000820 1000-INITIALIZE.
+000830     ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+000840     DISPLAY "             GUESS-MY-NUMBER DAILY LEADERBOARD".
+000850     DISPLAY "PLAYER ID   GUESSES  ANSWER".
+000860     DISPLAY "----------  -------  ------".
+000870 1000-EXIT.
+000880     EXIT.
+000890*
+000900******************************************************
+000910*  2000-SELECT-TODAYS-GAMES                           *
+000920*  SORT INPUT PROCEDURE.  READS THE SCORE-HISTORY      *
+000930*  FILE AND RELEASES ONLY TODAY'S GAMES TO THE SORT.   *
+000940******************************************************
+000950 2000-SELECT-TODAYS-GAMES.
+000960     OPEN INPUT SCORE-HIST-FILE.
+000961     IF NOT SCORE-HIST-OK
+000962         GO TO 2000-EXIT
+000963     END-IF.
+000970     PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+000980         UNTIL INPUT-AT-END.
+000990     CLOSE SCORE-HIST-FILE.
+001000 2000-EXIT.
+001010     EXIT.
+001020*
+001030******************************************************
+001040*  2100-READ-AND-RELEASE                              *
+001050******************************************************
+001060 2100-READ-AND-RELEASE.
+001070     READ SCORE-HIST-FILE
+001080         AT END
+001090         SET INPUT-AT-END TO TRUE
+001100         GO TO 2100-EXIT
+001110     END-READ.
+001120     IF SCORE-DATE = TODAYS-DATE
+001130         MOVE SCORE-RECORD TO SORT-RECORD
+001140         RELEASE SORT-RECORD
+001150     END-IF.
+001160 2100-EXIT.
+001170     EXIT.
+001180*
+001190******************************************************
+001200*  3000-PRINT-LEADERBOARD                             *
+001210*  SORT OUTPUT PROCEDURE.  PRINTS EACH SORTED RECORD   *
+001220*  AND TALLIES THE GAMES PLAYED TODAY.                 *
+001230******************************************************
+001240 3000-PRINT-LEADERBOARD.
+001250     PERFORM 3100-RETURN-AND-PRINT THRU 3100-EXIT
+001260         UNTIL SORT-AT-END.
+001270 3000-EXIT.
+001280     EXIT.
+001290*
+001300******************************************************
+001310*  3100-RETURN-AND-PRINT                              *
+001320******************************************************
+001330 3100-RETURN-AND-PRINT.
+001340     RETURN SORT-WORK-FILE
+001350         AT END
+001360         SET SORT-AT-END TO TRUE
+001370         GO TO 3100-EXIT
+001380     END-RETURN.
+001390     DISPLAY SORT-PLAYER-ID "  " SORT-GUESSES "     " SORT-ANSWER.
+001400     ADD 1 TO GAMES-PLAYED-TODAY.
+001410 3100-EXIT.
+001420     EXIT.
+001430*
+001440******************************************************
+001450*  8000-FINISH                                        *
+001460******************************************************
+001470 8000-FINISH.
+001480     DISPLAY "----------  -------  ------".
+001490     DISPLAY "Games played today: " GAMES-PLAYED-TODAY.
+001500 8000-EXIT.
+001510     EXIT.
+001520*
+001530******************************************************
+001540*  9999-EXIT                                          *
+001550******************************************************
+001560 9999-EXIT.
+001570     STOP RUN.
